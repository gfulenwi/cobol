@@ -6,12 +6,254 @@
       *      U.S. dollars - illustrates interactive loading of  *
       *      table and interactive dialog for searching table   *
       ***********************************************************
+      * MODIFICATIONS:
+      *   EXCHANGE-RATE-MASTER added so the table loads from disk
+      *   on startup instead of being rekeyed every run; the
+      *   screen-entry loop now only fires when the master file
+      *   is empty or missing.
+      *   EXCHANGE-TABLE capacity raised to WS-MAX-COUNTRIES entries,
+      *   COUNTRY-NAME added, and the lookup changed to SEARCH ALL
+      *   against a code-sequenced table.
+      *   Added MENU-SCREEN mode selector ('I'nteractive/'B'atch) and
+      *   300-BATCH-PROCESS, which reads TRANSACTION-FILE and prints
+      *   CONVERSION-REPORT.
+      *   Added CONVERSION-LOG audit trail, written from both the
+      *   interactive and batch paths via 900-LOG-CONVERSION.
+      *   Added RATE-EFF-DATE to the table/master and RATE-HISTORY,
+      *   so a re-keyed rate change is dated and the prior rate kept;
+      *   100-LOAD-TABLE offers an emergency correction pass even when
+      *   the master already has data.
+      *   Added 205-EDIT-INPUT so AMOUNT-IN/CODE-IN are validated
+      *   before the table search, with WS-ERROR-MSG driving
+      *   ERROR-SCREEN and RPT-ERROR-LINE.
+      *   Added mode 'M' and MAINT-SCREEN for menu-driven single
+      *   country ADD/CHANGE/DELETE maintenance (400-430).
+      *   Added WS-CONV-DIRECTION to INQUIRY-SCREEN so a quote can
+      *   run foreign-to-USD or USD-to-foreign.
+      *   Added checkpoint/restart (126-129) for the screen-entry
+      *   loading loop, so an interrupted re-key pass can resume
+      *   instead of starting over.
+      *   Added mode 'F' and 500-FEED-PROCESS, which applies
+      *   RATE-FEED-FILE against the table and prints RECON-REPORT,
+      *   flagging rate moves past WS-THRESHOLD-PCT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCHANGE-RATE-MASTER ASSIGN TO "EXRATEM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ERM-COUNTRY-CODE
+               FILE STATUS IS ERM-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+           SELECT CONVERSION-REPORT ASSIGN TO "CONVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT CONVERSION-LOG ASSIGN TO "CONVLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLOG-FILE-STATUS.
+           SELECT RATE-HISTORY ASSIGN TO "RATEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "LOADCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT RATE-FEED-FILE ASSIGN TO "RATEFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FEED-FILE-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCHANGE-RATE-MASTER.
+       01  ERM-RECORD.
+           05  ERM-COUNTRY-CODE        PIC X(3).
+           05  ERM-COUNTRY-NAME        PIC X(20).
+           05  ERM-EXCHANGE-RATE       PIC 9(4)V9(4).
+           05  ERM-EFF-DATE            PIC 9(8).
+       FD  TRANSACTION-FILE.
+       01  TRAN-RECORD.
+           05  TRAN-CODE-IN            PIC X(3).
+           05  TRAN-AMOUNT-IN          PIC 9(6)V9(2).
+       FD  CONVERSION-REPORT.
+       01  REPORT-LINE                PIC X(80).
+       FD  CONVERSION-LOG.
+       01  LOG-RECORD                 PIC X(80).
+       FD  RATE-HISTORY.
+       01  HIST-RECORD                PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD                PIC X(80).
+       FD  RATE-FEED-FILE.
+       01  FEED-RECORD.
+           05  FEED-CODE-IN            PIC X(3).
+           05  FEED-NAME-IN            PIC X(20).
+           05  FEED-RATE-IN            PIC 9(4)V9(4).
+       FD  RECON-REPORT.
+       01  RECON-LINE                 PIC X(80).
        WORKING-STORAGE SECTION.
+       77  WS-MAX-COUNTRIES            PIC 9(4) VALUE 50.
+       01  ERM-FILE-STATUS             PIC X(2).
+       01  TABLE-ENTRY-COUNT           PIC 9(4) COMP VALUE ZERO.
+       01  LOAD-DONE-SWITCH            PIC X(1) VALUE 'N'.
+           88  LOAD-IS-DONE                     VALUE 'Y'.
+       01  SORT-HOLD-ENTRY              PIC X(39).
+       01  CLOG-FILE-STATUS            PIC X(2).
+       01  WS-LOG-DATE                 PIC 9(8).
+       01  WS-LOG-TIME                 PIC 9(8).
+       01  LOG-DETAIL-LINE.
+           05  LOG-CODE                PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LOG-AMOUNT              PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LOG-RATE                PIC ZZZ9.9999.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LOG-RESULT              PIC $ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  LOG-DATE                PIC 9(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  LOG-TIME                PIC 9(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  LOG-DIRECTION            PIC X(1).
+       01  HIST-FILE-STATUS            PIC X(2).
+       01  OLD-TABLE-ENTRY-COUNT       PIC 9(4) COMP VALUE ZERO.
+       01  OLD-COUNTRY-CODE            PIC X(3).
+       01  OLD-EXCHANGE-RATE           PIC 9(4)V9(4).
+       01  OLD-RATE-EFF-DATE           PIC 9(8).
+       01  OLD-EXCHANGE-TABLE.
+           05  OLD-COUNTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON OLD-TABLE-ENTRY-COUNT
+                   ASCENDING KEY IS OLD-SNAP-CODE
+                   INDEXED BY OX1.
+               10  OLD-SNAP-CODE           PIC X(3).
+               10  OLD-SNAP-NAME           PIC X(20).
+               10  OLD-SNAP-RATE           PIC 9(4)V9(4).
+               10  OLD-SNAP-EFF-DATE       PIC 9(8).
+       01  WS-TODAY-DATE                PIC 9(8).
+       01  WS-CORRECTION-SWITCH        PIC X(1) VALUE 'N'.
+           88  FORCE-CORRECTION                 VALUE 'Y'.
+       01  WS-EDIT-SWITCH               PIC X(1) VALUE 'Y'.
+           88  EDIT-OK                          VALUE 'Y'.
+           88  EDIT-FAILED                      VALUE 'N'.
+       01  WS-ERROR-MSG                PIC X(30) VALUE SPACES.
+       01  WS-MAINT-ACTION             PIC X(1).
+       01  WS-MAINT-CODE               PIC X(3).
+       01  WS-MAINT-NAME               PIC X(20).
+       01  WS-MAINT-RATE               PIC 9(4)V9(4).
+       01  WS-MAINT-FOUND-SWITCH       PIC X(1) VALUE 'N'.
+           88  MAINT-FOUND                      VALUE 'Y'.
+       01  WS-CONV-DIRECTION           PIC X(1) VALUE 'F'.
+       01  WS-RESULT-LABEL             PIC X(25)
+                                        VALUE 'U. S. DOLLAR AMOUNT: '.
+       01  CKPT-FILE-STATUS            PIC X(2).
+       01  WS-RESUME-SWITCH            PIC X(1) VALUE 'N'.
+           88  RESUME-LOAD                      VALUE 'Y'.
+       01  CKPT-HEADER-LINE.
+           05  CKPT-HDR-TAG            PIC X(4)  VALUE 'HDR '.
+           05  CKPT-HDR-NEXT-X1        PIC 9(4).
+       01  CKPT-DETAIL-LINE.
+           05  CKPT-CODE               PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CKPT-NAME               PIC X(20).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CKPT-RATE               PIC 9(4)V9(4).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  CKPT-EFF-DATE           PIC 9(8).
+       01  WS-RESUME-X1                PIC 9(4) COMP VALUE 1.
+       01  WS-SHIFT-FROM               PIC 9(4) COMP VALUE ZERO.
+       01  HIST-DETAIL-LINE.
+           05  HIST-CODE               PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  HIST-OLD-RATE           PIC ZZZ9.9999.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  HIST-EFF-FROM           PIC 9(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  HIST-EFF-TO             PIC 9(8).
+       01  TRAN-FILE-STATUS            PIC X(2).
+       01  RPT-FILE-STATUS             PIC X(2).
+       01  TRAN-EOF-SWITCH             PIC X(1) VALUE 'N'.
+           88  TRAN-EOF                        VALUE 'Y'.
+       01  WS-MODE                     PIC X(1).
+       01  COUNTRY-SUBTOTAL-TABLE.
+           05  COUNTRY-SUBTOTAL OCCURS 50 TIMES PIC 9(8)V9(2)
+                                             VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(9)V9(2) VALUE ZERO.
+       01  RPT-HEADING-LINE.
+           05  FILLER                  PIC X(20)
+                                        VALUE 'CURRENCY CONVERSION '.
+           05  FILLER                  PIC X(16)
+                                        VALUE 'BATCH REPORT'.
+       01  RPT-COLUMN-LINE.
+           05  FILLER          PIC X(5)  VALUE 'CODE '.
+           05  FILLER          PIC X(16) VALUE 'FOREIGN AMOUNT  '.
+           05  FILLER          PIC X(16) VALUE 'EXCHANGE RATE   '.
+           05  FILLER          PIC X(14) VALUE 'USD AMOUNT'.
+       01  RPT-DETAIL-LINE.
+           05  RPT-CODE                PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-FOREIGN-AMT         PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  RPT-RATE                PIC ZZZ9.9999.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  RPT-USD-AMT             PIC $ZZZ,ZZ9.99.
+       01  RPT-ERROR-LINE.
+           05  RPT-ERR-CODE            PIC X(3).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  RPT-ERR-MSG             PIC X(30).
+       01  RPT-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(7)  VALUE 'SUBTOTL'.
+           05  RPT-SUB-CODE            PIC X(3).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  RPT-SUB-AMT             PIC $$$,$$9,999.99.
+       01  RPT-GRANDTOTAL-LINE.
+           05  FILLER                  PIC X(12) VALUE 'GRAND TOTAL '.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RPT-GRAND-AMT           PIC $$$$,$$9,999.99.
+       01  FEED-FILE-STATUS            PIC X(2).
+       01  RECON-FILE-STATUS           PIC X(2).
+       01  FEED-EOF-SWITCH             PIC X(1) VALUE 'N'.
+           88  FEED-EOF                        VALUE 'Y'.
+       77  WS-THRESHOLD-PCT            PIC 9(3)V9(2) VALUE 10.00.
+       01  WS-PRIOR-RATE               PIC 9(4)V9(4).
+       01  WS-RATE-DIFF                PIC 9(4)V9(4).
+       01  WS-PCT-CHANGE                PIC 9(3)V9(2).
+       01  WS-FLAG-SWITCH              PIC X(1) VALUE 'N'.
+           88  RATE-FLAGGED                     VALUE 'Y'.
+       01  WS-REJECT-SWITCH            PIC X(1) VALUE 'N'.
+           88  RATE-REJECTED                    VALUE 'Y'.
+       01  WS-INSERT-SWITCH            PIC X(1) VALUE 'N'.
+           88  FEED-COUNTRY-INSERTED            VALUE 'Y'.
+       01  RECON-HEADING-LINE.
+           05  FILLER                  PIC X(20)
+                                        VALUE 'DAILY RATE FEED '.
+           05  FILLER                  PIC X(16)
+                                        VALUE 'RECONCILIATION'.
+       01  RECON-COLUMN-LINE.
+           05  FILLER          PIC X(5)  VALUE 'CODE '.
+           05  FILLER          PIC X(16) VALUE 'PRIOR RATE      '.
+           05  FILLER          PIC X(16) VALUE 'NEW RATE        '.
+           05  FILLER          PIC X(10) VALUE 'PCT CHANGE'.
+           05  FILLER          PIC X(14) VALUE 'STATUS'.
+       01  RECON-DETAIL-LINE.
+           05  RECON-CODE              PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RECON-PRIOR-RATE        PIC ZZZ9.9999.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  RECON-NEW-RATE          PIC ZZZ9.9999.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  RECON-PCT-CHANGE        PIC ZZ9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RECON-STATUS            PIC X(20).
        01  EXCHANGE-TABLE.
-           05  COUNTRY OCCURS 10 TIMES INDEXED BY X1.
+           05  COUNTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON TABLE-ENTRY-COUNT
+                   ASCENDING KEY IS COUNTRY-CODE
+                   INDEXED BY X1 X2.
                10  COUNTRY-CODE            PIC X(3).
+               10  COUNTRY-NAME            PIC X(20).
                10  EXCHANGE-RATE           PIC 9(4)V9(4).
+               10  RATE-EFF-DATE           PIC 9(8).
        01  INPUT-AREA.
            05  CODE-IN                 PIC X(3).
            05  AMOUNT-IN               PIC 9(6)V9(2).
@@ -27,6 +269,58 @@
            05  BROWN                   PIC 9(1) VALUE 6.
            05  WHITE                   PIC 9(1) VALUE 7.
        SCREEN SECTION.
+       01  MENU-SCREEN.
+           05  FOREGROUND-COLOR WHITE
+               HIGHLIGHT
+               BACKGROUND-COLOR BLUE.
+               10  BLANK SCREEN.
+               10  LINE 1 COLUMN 1 VALUE 'CURRENCY CONVERSION SYSTEM'.
+               10  LINE 3 COLUMN 1 VALUE 'I - INTERACTIVE CONVERSION'.
+               10  LINE 4 COLUMN 1 VALUE 'B - BATCH TRANSACTION RUN'.
+               10  LINE 5 COLUMN 1 VALUE 'M - MAINTAIN A COUNTRY RATE'.
+               10  LINE 6 COLUMN 1 VALUE 'F - AUTOMATED RATE FEED'.
+               10  LINE 7 COLUMN 1 VALUE 'SELECT MODE: '.
+               10  PIC X(1) TO WS-MODE.
+       01  CORRECTION-SCREEN.
+           05  FOREGROUND-COLOR WHITE
+               HIGHLIGHT
+               BACKGROUND-COLOR BLUE.
+               10  BLANK SCREEN.
+               10  LINE 1 COLUMN 1 VALUE
+                   'RATES ARE ALREADY LOADED FROM THE MASTER FILE'.
+               10  LINE 3 COLUMN 1 VALUE
+                   'ENTER CORRECTIONS AT THE LOAD SCREEN? (Y/N): '.
+               10  PIC X(1) TO WS-CORRECTION-SWITCH.
+       01  MAINT-SCREEN.
+           05  FOREGROUND-COLOR WHITE
+               HIGHLIGHT
+               BACKGROUND-COLOR BLUE.
+               10  BLANK SCREEN.
+               10  LINE 1 COLUMN 1 VALUE 'MAINTAIN A COUNTRY RATE'.
+               10  LINE 3 COLUMN 1 VALUE
+                   'ACTION (A-ADD, C-CHANGE, D-DELETE): '.
+               10  PIC X(1) TO WS-MAINT-ACTION.
+               10  LINE 4 COLUMN 1 VALUE 'COUNTRY CODE: '.
+               10  PIC X(3) TO WS-MAINT-CODE.
+               10  LINE 5 COLUMN 1 VALUE 'COUNTRY NAME: '.
+               10  PIC X(20) TO WS-MAINT-NAME.
+               10  LINE 6 COLUMN 1 VALUE 'NUMBER TO A U. S. DOLLAR: '.
+               10  PIC ZZZ9.9999 TO WS-MAINT-RATE.
+       01  MAINT-MESSAGE-SCREEN.
+           05  FOREGROUND-COLOR WHITE
+               HIGHLIGHT
+               BACKGROUND-COLOR BLUE.
+               10  LINE 9 COLUMN 1 PIC X(30) FROM WS-ERROR-MSG.
+       01  RESUME-SCREEN.
+           05  FOREGROUND-COLOR WHITE
+               HIGHLIGHT
+               BACKGROUND-COLOR BLUE.
+               10  BLANK SCREEN.
+               10  LINE 1 COLUMN 1 VALUE
+                   'AN INTERRUPTED RATE LOAD CHECKPOINT WAS FOUND'.
+               10  LINE 3 COLUMN 1 VALUE
+                   'RESUME THE INTERRUPTED LOAD? (Y/N): '.
+               10  PIC X(1) TO WS-RESUME-SWITCH.
        01  LOAD-SCREEN.
            05  FOREGROUND-COLOR WHITE
                HIGHLIGHT
@@ -35,7 +329,9 @@
                10  LINE 1 COLUMN 1 VALUE 'LOAD EXCHANGE RATES'.
                10  LINE 5 COLUMN 1 VALUE 'COUNTRY CODE: '.
                10  PIC X(3) TO COUNTRY-CODE (X1).
-               10  COLUMN 25 VALUE 'NUMBER TO A U. S. DOLLAR: '.
+               10  LINE 6 COLUMN 1 VALUE 'COUNTRY NAME: '.
+               10  PIC X(20) TO COUNTRY-NAME (X1).
+               10  LINE 7 COLUMN 1 VALUE 'NUMBER TO A U. S. DOLLAR: '.
                10  PIC ZZZ9.9999 TO EXCHANGE-RATE (X1).
        01  INQUIRY-SCREEN.
            05  FOREGROUND-COLOR WHITE
@@ -47,11 +343,16 @@
                10  PIC X(3) TO CODE-IN.
                10  COLUMN 25 VALUE 'AMOUNT: '.
                10  PIC ZZZ,ZZ9.99 TO AMOUNT-IN.
+               10  LINE 6 COLUMN 1 VALUE
+                   'DIRECTION (F=FOREIGN TO USD, U=USD TO FOREIGN): '.
+               10  PIC X(1) TO WS-CONV-DIRECTION.
        01  RESULT-SCREEN.
            05  FOREGROUND-COLOR WHITE
                HIGHLIGHT
                BACKGROUND-COLOR GREEN.
-               10  LINE 8 COLUMN 1 VALUE 'U. S. DOLLAR AMOUNT: '.
+               10  LINE 7 COLUMN 1 VALUE 'COUNTRY: '.
+               10  PIC X(20) FROM COUNTRY-NAME (X1).
+               10  LINE 8 COLUMN 1 PIC X(25) FROM WS-RESULT-LABEL.
                10  PIC $ZZZ,ZZ9.99 FROM WS-RESULT
                    FOREGROUND-COLOR BROWN
                    HIGHLIGHT.
@@ -61,28 +362,606 @@
                10  LINE 11 COLUMN 1 VALUE 'MORE DATA? (YES OR NO): '.
                10  PIC X(3) TO MORE-DATA.
        01  ERROR-SCREEN.
-           05  LINE 8 COLUMN 1 VALUE 'CODE NOT IN TABLE'
+           05  LINE 8 COLUMN 1 PIC X(30) FROM WS-ERROR-MSG
+               FOREGROUND-COLOR BROWN
+               HIGHLIGHT
+               BACKGROUND-COLOR RED.
+           05  COLUMN 32 VALUE '-'
+               FOREGROUND-COLOR BROWN
+               HIGHLIGHT
+               BACKGROUND-COLOR RED.
+           05  PIC X(3) FROM CODE-IN
                FOREGROUND-COLOR BROWN
                HIGHLIGHT
                BACKGROUND-COLOR RED.
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 150-SELECT-MODE.
+           PERFORM 100-LOAD-TABLE.
+           OPEN EXTEND CONVERSION-LOG.
+           IF CLOG-FILE-STATUS NOT = '00'
+               DISPLAY 'CONVERSION LOG FILE STATUS ' CLOG-FILE-STATUS
+               DISPLAY 'CONVERSIONS WILL NOT BE LOGGED THIS RUN'
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-MODE = 'B' OR WS-MODE = 'b'
+                   PERFORM 300-BATCH-PROCESS
+               WHEN WS-MODE = 'M' OR WS-MODE = 'm'
+                   PERFORM 400-MAINTAIN-RATES
+               WHEN WS-MODE = 'F' OR WS-MODE = 'f'
+                   PERFORM 500-FEED-PROCESS
+               WHEN WS-MODE = 'X'
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM 200-PROCESS-RTN
+           END-EVALUATE.
+           IF CLOG-FILE-STATUS = '00'
+               CLOSE CONVERSION-LOG
+           END-IF.
+           STOP RUN.
+       150-SELECT-MODE.
+           DISPLAY MENU-SCREEN.
+           ACCEPT MENU-SCREEN.
        100-LOAD-TABLE.
-           PERFORM VARYING X1 FROM 1 BY 1 UNTIL X1 > 10
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE 1 TO TABLE-ENTRY-COUNT.
+           PERFORM 110-READ-RATE-MASTER.
+           IF TABLE-ENTRY-COUNT = ZERO
+               IF WS-MODE = 'B' OR WS-MODE = 'b'
+                       OR WS-MODE = 'F' OR WS-MODE = 'f'
+                   DISPLAY 'NO RATES ON FILE - RUN ABORTED'
+                   MOVE 'X' TO WS-MODE
+               ELSE
+                   PERFORM 120-LOAD-FROM-SCREEN
+               END-IF
+           ELSE
+               IF WS-MODE NOT = 'B' AND WS-MODE NOT = 'b'
+                       AND WS-MODE NOT = 'F' AND WS-MODE NOT = 'f'
+                   DISPLAY CORRECTION-SCREEN
+                   ACCEPT CORRECTION-SCREEN
+                   IF FORCE-CORRECTION
+                       PERFORM 120-LOAD-FROM-SCREEN
+                   END-IF
+               END-IF
+           END-IF.
+       110-READ-RATE-MASTER.
+           MOVE ZERO TO TABLE-ENTRY-COUNT.
+           OPEN INPUT EXCHANGE-RATE-MASTER.
+           IF ERM-FILE-STATUS = '00'
+               SET X1 TO 1
+               PERFORM UNTIL ERM-FILE-STATUS = '10'
+                   READ EXCHANGE-RATE-MASTER NEXT RECORD
+                       AT END
+                           MOVE '10' TO ERM-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO TABLE-ENTRY-COUNT
+                           MOVE ERM-COUNTRY-CODE TO COUNTRY-CODE (X1)
+                           MOVE ERM-COUNTRY-NAME TO COUNTRY-NAME (X1)
+                           MOVE ERM-EXCHANGE-RATE TO EXCHANGE-RATE (X1)
+                           MOVE ERM-EFF-DATE TO RATE-EFF-DATE (X1)
+                           SET X1 UP BY 1
+                   END-READ
+               END-PERFORM
+               CLOSE EXCHANGE-RATE-MASTER
+           END-IF.
+       120-LOAD-FROM-SCREEN.
+           MOVE 'N' TO LOAD-DONE-SWITCH.
+           MOVE TABLE-ENTRY-COUNT TO OLD-TABLE-ENTRY-COUNT.
+           PERFORM 123-SNAPSHOT-OLD-TABLE.
+           MOVE 1 TO WS-RESUME-X1.
+           PERFORM 126-CHECK-FOR-CHECKPOINT.
+           IF NOT RESUME-LOAD
+               PERFORM 128-CHECKPOINT-CLEAR
+           END-IF.
+           SET X1 TO WS-RESUME-X1.
+           MOVE 1 TO TABLE-ENTRY-COUNT.
+           PERFORM UNTIL X1 > WS-MAX-COUNTRIES OR LOAD-IS-DONE
+               MOVE X1 TO TABLE-ENTRY-COUNT
                DISPLAY LOAD-SCREEN
                ACCEPT LOAD-SCREEN
+               IF COUNTRY-CODE (X1) = 'END'
+                   MOVE 'Y' TO LOAD-DONE-SWITCH
+               ELSE
+                   IF EXCHANGE-RATE (X1) NOT > ZERO
+                       DISPLAY 'RATE MUST BE POSITIVE - RE-ENTER '
+                           COUNTRY-CODE (X1)
+                   ELSE
+                       PERFORM 124-FIND-OLD-SNAPSHOT
+                       PERFORM 121-UPDATE-RATE-EFF-DATE
+                       SET X1 UP BY 1
+                       PERFORM 127-CHECKPOINT-SAVE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF LOAD-IS-DONE
+               COMPUTE TABLE-ENTRY-COUNT = X1 - 1
+               IF OLD-TABLE-ENTRY-COUNT > TABLE-ENTRY-COUNT
+                   PERFORM VARYING X2 FROM X1 BY 1
+                           UNTIL X2 > OLD-TABLE-ENTRY-COUNT
+                       MOVE X2 TO TABLE-ENTRY-COUNT
+                       MOVE OLD-SNAP-CODE (X2) TO COUNTRY-CODE (X2)
+                       MOVE OLD-SNAP-NAME (X2) TO COUNTRY-NAME (X2)
+                       MOVE OLD-SNAP-RATE (X2) TO EXCHANGE-RATE (X2)
+                       MOVE OLD-SNAP-EFF-DATE (X2)
+                           TO RATE-EFF-DATE (X2)
+                   END-PERFORM
+               END-IF
+           ELSE
+               MOVE WS-MAX-COUNTRIES TO TABLE-ENTRY-COUNT
+           END-IF.
+           PERFORM 125-SORT-TABLE.
+           PERFORM 130-WRITE-RATE-MASTER.
+           PERFORM 128-CHECKPOINT-CLEAR.
+       123-SNAPSHOT-OLD-TABLE.
+           PERFORM VARYING OX1 FROM 1 BY 1
+                   UNTIL OX1 > OLD-TABLE-ENTRY-COUNT
+               MOVE COUNTRY-CODE (OX1) TO OLD-SNAP-CODE (OX1)
+               MOVE COUNTRY-NAME (OX1) TO OLD-SNAP-NAME (OX1)
+               MOVE EXCHANGE-RATE (OX1) TO OLD-SNAP-RATE (OX1)
+               MOVE RATE-EFF-DATE (OX1) TO OLD-SNAP-EFF-DATE (OX1)
+           END-PERFORM.
+       124-FIND-OLD-SNAPSHOT.
+           MOVE SPACES TO OLD-COUNTRY-CODE.
+           SEARCH ALL OLD-COUNTRY
+               AT END
+                   CONTINUE
+               WHEN OLD-SNAP-CODE (OX1) = COUNTRY-CODE (X1)
+                   MOVE OLD-SNAP-CODE (OX1) TO OLD-COUNTRY-CODE
+                   MOVE OLD-SNAP-RATE (OX1) TO OLD-EXCHANGE-RATE
+                   MOVE OLD-SNAP-EFF-DATE (OX1) TO OLD-RATE-EFF-DATE
+           END-SEARCH.
+       126-CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CKPT-HEADER-LINE
+                   AT END MOVE '10' TO CKPT-FILE-STATUS
+               END-READ
+               IF CKPT-FILE-STATUS = '00'
+                   CLOSE CHECKPOINT-FILE
+                   DISPLAY RESUME-SCREEN
+                   ACCEPT RESUME-SCREEN
+                   IF RESUME-LOAD
+                       MOVE CKPT-HDR-NEXT-X1 TO WS-RESUME-X1
+                       PERFORM 129-CHECKPOINT-LOAD
+                   END-IF
+               ELSE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+       127-CHECKPOINT-SAVE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'CHECKPOINT FILE STATUS ' CKPT-FILE-STATUS
+               DISPLAY 'CHECKPOINT NOT SAVED FOR THIS ROW'
+           ELSE
+               SET CKPT-HDR-NEXT-X1 TO X1
+               WRITE CKPT-RECORD FROM CKPT-HEADER-LINE
+               PERFORM VARYING X2 FROM 1 BY 1 UNTIL X2 > X1 - 1
+                   MOVE COUNTRY-CODE (X2) TO CKPT-CODE
+                   MOVE COUNTRY-NAME (X2) TO CKPT-NAME
+                   MOVE EXCHANGE-RATE (X2) TO CKPT-RATE
+                   MOVE RATE-EFF-DATE (X2) TO CKPT-EFF-DATE
+                   WRITE CKPT-RECORD FROM CKPT-DETAIL-LINE
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       128-CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = '00'
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'CHECKPOINT FILE STATUS ' CKPT-FILE-STATUS
+               DISPLAY 'CHECKPOINT NOT CLEARED'
+           END-IF.
+       129-CHECKPOINT-LOAD.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS NOT = '00'
+               DISPLAY 'CHECKPOINT FILE STATUS ' CKPT-FILE-STATUS
+               DISPLAY 'CHECKPOINT NOT AVAILABLE TO RESTORE'
+           ELSE
+               READ CHECKPOINT-FILE INTO CKPT-HEADER-LINE
+                   AT END CONTINUE
+               END-READ
+               PERFORM VARYING X2 FROM 1 BY 1
+                       UNTIL X2 > WS-RESUME-X1 - 1
+                   IF TABLE-ENTRY-COUNT < X2
+                       MOVE X2 TO TABLE-ENTRY-COUNT
+                   END-IF
+                   READ CHECKPOINT-FILE INTO CKPT-DETAIL-LINE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-CODE TO COUNTRY-CODE (X2)
+                           MOVE CKPT-NAME TO COUNTRY-NAME (X2)
+                           MOVE CKPT-RATE TO EXCHANGE-RATE (X2)
+                           MOVE CKPT-EFF-DATE TO RATE-EFF-DATE (X2)
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       121-UPDATE-RATE-EFF-DATE.
+           IF OLD-COUNTRY-CODE = COUNTRY-CODE (X1)
+               IF EXCHANGE-RATE (X1) NOT = OLD-EXCHANGE-RATE
+                   PERFORM 122-WRITE-RATE-HISTORY
+                   MOVE WS-TODAY-DATE TO RATE-EFF-DATE (X1)
+               ELSE
+                   MOVE OLD-RATE-EFF-DATE TO RATE-EFF-DATE (X1)
+               END-IF
+           ELSE
+               MOVE WS-TODAY-DATE TO RATE-EFF-DATE (X1)
+           END-IF.
+       122-WRITE-RATE-HISTORY.
+           OPEN EXTEND RATE-HISTORY.
+           IF HIST-FILE-STATUS NOT = '00'
+               DISPLAY 'RATE HISTORY FILE STATUS ' HIST-FILE-STATUS
+               DISPLAY 'RATE CHANGE NOT RECORDED TO RATE HISTORY'
+           ELSE
+               MOVE OLD-COUNTRY-CODE TO HIST-CODE
+               MOVE OLD-EXCHANGE-RATE TO HIST-OLD-RATE
+               MOVE OLD-RATE-EFF-DATE TO HIST-EFF-FROM
+               MOVE WS-TODAY-DATE TO HIST-EFF-TO
+               WRITE HIST-RECORD FROM HIST-DETAIL-LINE
+               CLOSE RATE-HISTORY
+           END-IF.
+       125-SORT-TABLE.
+           PERFORM VARYING X1 FROM 1 BY 1
+                   UNTIL X1 > TABLE-ENTRY-COUNT - 1
+               PERFORM VARYING X2 FROM 1 BY 1
+                       UNTIL X2 > TABLE-ENTRY-COUNT - X1
+                   IF COUNTRY-CODE (X2) > COUNTRY-CODE (X2 + 1)
+                       MOVE COUNTRY (X2) TO SORT-HOLD-ENTRY
+                       MOVE COUNTRY (X2 + 1) TO COUNTRY (X2)
+                       MOVE SORT-HOLD-ENTRY TO COUNTRY (X2 + 1)
+                   END-IF
+               END-PERFORM
            END-PERFORM.
+       130-WRITE-RATE-MASTER.
+           OPEN OUTPUT EXCHANGE-RATE-MASTER.
+           IF ERM-FILE-STATUS NOT = '00'
+               DISPLAY 'EXCHANGE RATE MASTER STATUS ' ERM-FILE-STATUS
+               DISPLAY 'RATE CHANGES NOT SAVED TO MASTER FILE'
+           ELSE
+               PERFORM VARYING X1 FROM 1 BY 1
+                       UNTIL X1 > TABLE-ENTRY-COUNT
+                   MOVE COUNTRY-CODE (X1) TO ERM-COUNTRY-CODE
+                   MOVE COUNTRY-NAME (X1) TO ERM-COUNTRY-NAME
+                   MOVE EXCHANGE-RATE (X1) TO ERM-EXCHANGE-RATE
+                   MOVE RATE-EFF-DATE (X1) TO ERM-EFF-DATE
+                   WRITE ERM-RECORD
+               END-PERFORM
+               CLOSE EXCHANGE-RATE-MASTER
+           END-IF.
        200-PROCESS-RTN.
            PERFORM UNTIL MORE-DATA = 'NO'
                DISPLAY INQUIRY-SCREEN
                ACCEPT INQUIRY-SCREEN
-               SET X1 TO 1
-               SEARCH COUNTRY
-                   AT END DISPLAY ERROR-SCREEN
-                   WHEN CODE-IN = COUNTRY-CODE (X1)
-                       DIVIDE EXCHANGE-RATE (X1) INTO AMOUNT-IN
-                           GIVING WS-RESULT
-                       DISPLAY RESULT-SCREEN
-               END-SEARCH
+               PERFORM 205-EDIT-INPUT
+               IF EDIT-OK
+                   SEARCH ALL COUNTRY
+                       AT END
+                           MOVE 'CODE NOT IN TABLE' TO WS-ERROR-MSG
+                           DISPLAY ERROR-SCREEN
+                       WHEN COUNTRY-CODE (X1) = CODE-IN
+                           IF WS-CONV-DIRECTION = 'U' OR 'u'
+                               MULTIPLY AMOUNT-IN BY EXCHANGE-RATE (X1)
+                                   GIVING WS-RESULT
+                               MOVE 'FOREIGN CURRENCY AMOUNT: '
+                                   TO WS-RESULT-LABEL
+                           ELSE
+                               DIVIDE EXCHANGE-RATE (X1) INTO AMOUNT-IN
+                                   GIVING WS-RESULT
+                               MOVE 'U. S. DOLLAR AMOUNT: '
+                                   TO WS-RESULT-LABEL
+                           END-IF
+                           DISPLAY RESULT-SCREEN
+                           PERFORM 900-LOG-CONVERSION
+                   END-SEARCH
+               ELSE
+                   DISPLAY ERROR-SCREEN
+               END-IF
                DISPLAY AGAIN-SCREEN
                ACCEPT AGAIN-SCREEN
            END-PERFORM.
+       205-EDIT-INPUT.
+           SET EDIT-OK TO TRUE.
+           IF CODE-IN = SPACES
+                 OR CODE-IN NOT ALPHABETIC
+                 OR CODE-IN (1:1) = SPACE
+                 OR CODE-IN (2:1) = SPACE
+                 OR CODE-IN (3:1) = SPACE
+               MOVE 'INVALID COUNTRY CODE' TO WS-ERROR-MSG
+               SET EDIT-FAILED TO TRUE
+           ELSE
+               IF AMOUNT-IN NOT > ZERO
+                   MOVE 'AMOUNT MUST BE POSITIVE' TO WS-ERROR-MSG
+                   SET EDIT-FAILED TO TRUE
+               END-IF
+           END-IF.
+       300-BATCH-PROCESS.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT CONVERSION-REPORT.
+           IF TRAN-FILE-STATUS NOT = '00'
+               DISPLAY 'TRANSACTION FILE STATUS ' TRAN-FILE-STATUS
+               DISPLAY 'BATCH RUN ABORTED - NO TRANSACTION FILE'
+           ELSE
+               IF RPT-FILE-STATUS NOT = '00'
+                   DISPLAY 'CONVERSION REPORT STATUS ' RPT-FILE-STATUS
+                   DISPLAY 'BATCH RUN ABORTED - NO REPORT FILE'
+               ELSE
+                   WRITE REPORT-LINE FROM RPT-HEADING-LINE
+                   MOVE SPACES TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   WRITE REPORT-LINE FROM RPT-COLUMN-LINE
+                   PERFORM 310-READ-TRANSACTION
+                   PERFORM UNTIL TRAN-EOF
+                       PERFORM 320-CONVERT-TRANSACTION
+                       PERFORM 310-READ-TRANSACTION
+                   END-PERFORM
+                   PERFORM 330-PRINT-SUBTOTALS
+                   MOVE WS-GRAND-TOTAL TO RPT-GRAND-AMT
+                   WRITE REPORT-LINE FROM RPT-GRANDTOTAL-LINE
+               END-IF
+           END-IF.
+           IF TRAN-FILE-STATUS = '00'
+               CLOSE TRANSACTION-FILE
+           END-IF.
+           IF RPT-FILE-STATUS = '00'
+               CLOSE CONVERSION-REPORT
+           END-IF.
+       310-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET TRAN-EOF TO TRUE
+               NOT AT END
+                   MOVE TRAN-CODE-IN TO CODE-IN
+                   MOVE TRAN-AMOUNT-IN TO AMOUNT-IN
+           END-READ.
+       320-CONVERT-TRANSACTION.
+           PERFORM 205-EDIT-INPUT.
+           IF EDIT-FAILED
+               MOVE CODE-IN TO RPT-ERR-CODE
+               MOVE WS-ERROR-MSG TO RPT-ERR-MSG
+               WRITE REPORT-LINE FROM RPT-ERROR-LINE
+           ELSE
+               PERFORM 325-SEARCH-AND-CONVERT
+           END-IF.
+       325-SEARCH-AND-CONVERT.
+           SEARCH ALL COUNTRY
+               AT END
+                   MOVE CODE-IN TO RPT-ERR-CODE
+                   MOVE 'CODE NOT IN TABLE' TO RPT-ERR-MSG
+                   WRITE REPORT-LINE FROM RPT-ERROR-LINE
+               WHEN COUNTRY-CODE (X1) = CODE-IN
+                   DIVIDE EXCHANGE-RATE (X1) INTO AMOUNT-IN
+                       GIVING WS-RESULT
+                   MOVE CODE-IN TO RPT-CODE
+                   MOVE AMOUNT-IN TO RPT-FOREIGN-AMT
+                   MOVE EXCHANGE-RATE (X1) TO RPT-RATE
+                   MOVE WS-RESULT TO RPT-USD-AMT
+                   WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                   ADD WS-RESULT TO COUNTRY-SUBTOTAL (X1)
+                   ADD WS-RESULT TO WS-GRAND-TOTAL
+                   PERFORM 900-LOG-CONVERSION
+           END-SEARCH.
+       330-PRINT-SUBTOTALS.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING X1 FROM 1 BY 1 UNTIL X1 > TABLE-ENTRY-COUNT
+               IF COUNTRY-SUBTOTAL (X1) NOT = ZERO
+                   MOVE COUNTRY-CODE (X1) TO RPT-SUB-CODE
+                   MOVE COUNTRY-SUBTOTAL (X1) TO RPT-SUB-AMT
+                   WRITE REPORT-LINE FROM RPT-SUBTOTAL-LINE
+               END-IF
+           END-PERFORM.
+       400-MAINTAIN-RATES.
+           DISPLAY MAINT-SCREEN.
+           ACCEPT MAINT-SCREEN.
+           MOVE SPACES TO WS-ERROR-MSG.
+           EVALUATE WS-MAINT-ACTION
+               WHEN 'A' WHEN 'a'
+                   PERFORM 410-ADD-COUNTRY
+               WHEN 'C' WHEN 'c'
+                   PERFORM 420-CHANGE-COUNTRY
+               WHEN 'D' WHEN 'd'
+                   PERFORM 430-DELETE-COUNTRY
+               WHEN OTHER
+                   MOVE 'INVALID MAINTENANCE ACTION' TO WS-ERROR-MSG
+           END-EVALUATE.
+           DISPLAY MAINT-MESSAGE-SCREEN.
+       410-ADD-COUNTRY.
+           PERFORM 440-FIND-MAINT-CODE.
+           IF MAINT-FOUND
+               MOVE 'COUNTRY CODE ALREADY IN TABLE' TO WS-ERROR-MSG
+           ELSE
+               IF WS-MAINT-RATE NOT > ZERO
+                   MOVE 'RATE MUST BE POSITIVE' TO WS-ERROR-MSG
+               ELSE
+                   IF TABLE-ENTRY-COUNT NOT < WS-MAX-COUNTRIES
+                       MOVE 'EXCHANGE TABLE IS FULL' TO WS-ERROR-MSG
+                   ELSE
+                       PERFORM 450-INSERT-COUNTRY
+                       MOVE 'COUNTRY ADDED' TO WS-ERROR-MSG
+                       PERFORM 130-WRITE-RATE-MASTER
+                   END-IF
+               END-IF
+           END-IF.
+       420-CHANGE-COUNTRY.
+           PERFORM 440-FIND-MAINT-CODE.
+           IF NOT MAINT-FOUND
+               MOVE 'COUNTRY CODE NOT IN TABLE' TO WS-ERROR-MSG
+           ELSE
+               IF WS-MAINT-RATE NOT > ZERO
+                   MOVE 'RATE MUST BE POSITIVE' TO WS-ERROR-MSG
+               ELSE
+                   MOVE COUNTRY-CODE (X1) TO OLD-COUNTRY-CODE
+                   MOVE EXCHANGE-RATE (X1) TO OLD-EXCHANGE-RATE
+                   MOVE RATE-EFF-DATE (X1) TO OLD-RATE-EFF-DATE
+                   MOVE WS-MAINT-NAME TO COUNTRY-NAME (X1)
+                   MOVE WS-MAINT-RATE TO EXCHANGE-RATE (X1)
+                   PERFORM 121-UPDATE-RATE-EFF-DATE
+                   MOVE 'COUNTRY RATE CHANGED' TO WS-ERROR-MSG
+                   PERFORM 130-WRITE-RATE-MASTER
+               END-IF
+           END-IF.
+       430-DELETE-COUNTRY.
+           PERFORM 440-FIND-MAINT-CODE.
+           IF NOT MAINT-FOUND
+               MOVE 'COUNTRY CODE NOT IN TABLE' TO WS-ERROR-MSG
+           ELSE
+               PERFORM 460-REMOVE-COUNTRY
+               MOVE 'COUNTRY DELETED' TO WS-ERROR-MSG
+               PERFORM 130-WRITE-RATE-MASTER
+           END-IF.
+       440-FIND-MAINT-CODE.
+           MOVE 'N' TO WS-MAINT-FOUND-SWITCH.
+           SEARCH ALL COUNTRY
+               AT END
+                   CONTINUE
+               WHEN COUNTRY-CODE (X1) = WS-MAINT-CODE
+                   MOVE 'Y' TO WS-MAINT-FOUND-SWITCH
+           END-SEARCH.
+       450-INSERT-COUNTRY.
+           PERFORM VARYING X1 FROM 1 BY 1
+                   UNTIL X1 > TABLE-ENTRY-COUNT
+                      OR COUNTRY-CODE (X1) > WS-MAINT-CODE
+               CONTINUE
+           END-PERFORM.
+           MOVE TABLE-ENTRY-COUNT TO WS-SHIFT-FROM.
+           ADD 1 TO TABLE-ENTRY-COUNT.
+           IF X1 <= WS-SHIFT-FROM
+               PERFORM VARYING X2 FROM WS-SHIFT-FROM BY -1
+                       UNTIL X2 < X1
+                   MOVE COUNTRY (X2) TO COUNTRY (X2 + 1)
+               END-PERFORM
+           END-IF.
+           MOVE WS-MAINT-CODE TO COUNTRY-CODE (X1).
+           MOVE WS-MAINT-NAME TO COUNTRY-NAME (X1).
+           MOVE WS-MAINT-RATE TO EXCHANGE-RATE (X1).
+           MOVE WS-TODAY-DATE TO RATE-EFF-DATE (X1).
+       460-REMOVE-COUNTRY.
+           PERFORM VARYING X2 FROM X1 BY 1
+                   UNTIL X2 > TABLE-ENTRY-COUNT - 1
+               MOVE COUNTRY (X2 + 1) TO COUNTRY (X2)
+           END-PERFORM.
+           SUBTRACT 1 FROM TABLE-ENTRY-COUNT.
+       900-LOG-CONVERSION.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+           MOVE CODE-IN TO LOG-CODE.
+           MOVE AMOUNT-IN TO LOG-AMOUNT.
+           MOVE EXCHANGE-RATE (X1) TO LOG-RATE.
+           MOVE WS-RESULT TO LOG-RESULT.
+           MOVE WS-LOG-DATE TO LOG-DATE.
+           MOVE WS-LOG-TIME TO LOG-TIME.
+           MOVE WS-CONV-DIRECTION TO LOG-DIRECTION.
+           IF CLOG-FILE-STATUS = '00'
+               WRITE LOG-RECORD FROM LOG-DETAIL-LINE
+           END-IF.
+       500-FEED-PROCESS.
+           OPEN INPUT RATE-FEED-FILE.
+           OPEN OUTPUT RECON-REPORT.
+           IF FEED-FILE-STATUS NOT = '00'
+               DISPLAY 'RATE FEED FILE STATUS ' FEED-FILE-STATUS
+               DISPLAY 'FEED RUN ABORTED - NO RATE FEED FILE'
+           ELSE
+               IF RECON-FILE-STATUS NOT = '00'
+                   DISPLAY 'RECON REPORT STATUS ' RECON-FILE-STATUS
+                   DISPLAY 'FEED RUN ABORTED - NO RECON REPORT FILE'
+               ELSE
+                   WRITE RECON-LINE FROM RECON-HEADING-LINE
+                   MOVE SPACES TO RECON-LINE
+                   WRITE RECON-LINE
+                   WRITE RECON-LINE FROM RECON-COLUMN-LINE
+                   PERFORM 510-READ-FEED-RECORD
+                   PERFORM UNTIL FEED-EOF
+                       PERFORM 520-RECONCILE-FEED-RATE
+                       PERFORM 510-READ-FEED-RECORD
+                   END-PERFORM
+                   PERFORM 130-WRITE-RATE-MASTER
+               END-IF
+           END-IF.
+           IF FEED-FILE-STATUS = '00'
+               CLOSE RATE-FEED-FILE
+           END-IF.
+           IF RECON-FILE-STATUS = '00'
+               CLOSE RECON-REPORT
+           END-IF.
+       510-READ-FEED-RECORD.
+           READ RATE-FEED-FILE
+               AT END SET FEED-EOF TO TRUE
+               NOT AT END
+                   MOVE FEED-CODE-IN TO WS-MAINT-CODE
+                   MOVE FEED-NAME-IN TO WS-MAINT-NAME
+                   MOVE FEED-RATE-IN TO WS-MAINT-RATE
+           END-READ.
+       520-RECONCILE-FEED-RATE.
+           MOVE 'N' TO WS-REJECT-SWITCH.
+           MOVE ZERO TO WS-PRIOR-RATE.
+           IF WS-MAINT-RATE NOT > ZERO
+               SET RATE-REJECTED TO TRUE
+           ELSE
+               PERFORM 440-FIND-MAINT-CODE
+               IF MAINT-FOUND
+                   MOVE EXCHANGE-RATE (X1) TO WS-PRIOR-RATE
+                   PERFORM 530-CHECK-THRESHOLD
+                   IF NOT RATE-FLAGGED
+                       MOVE COUNTRY-CODE (X1) TO OLD-COUNTRY-CODE
+                       MOVE EXCHANGE-RATE (X1) TO OLD-EXCHANGE-RATE
+                       MOVE RATE-EFF-DATE (X1) TO OLD-RATE-EFF-DATE
+                       MOVE WS-MAINT-RATE TO EXCHANGE-RATE (X1)
+                       PERFORM 121-UPDATE-RATE-EFF-DATE
+                   END-IF
+               ELSE
+                   MOVE 'N' TO WS-INSERT-SWITCH
+                   IF TABLE-ENTRY-COUNT < WS-MAX-COUNTRIES
+                       PERFORM 450-INSERT-COUNTRY
+                       MOVE 'Y' TO WS-INSERT-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 540-WRITE-RECON-LINE.
+       530-CHECK-THRESHOLD.
+           MOVE 'N' TO WS-FLAG-SWITCH.
+           MOVE ZERO TO WS-PCT-CHANGE.
+           IF WS-PRIOR-RATE NOT > ZERO
+               SET RATE-FLAGGED TO TRUE
+           ELSE
+               IF WS-MAINT-RATE > WS-PRIOR-RATE
+                   COMPUTE WS-RATE-DIFF = WS-MAINT-RATE - WS-PRIOR-RATE
+               ELSE
+                   COMPUTE WS-RATE-DIFF = WS-PRIOR-RATE - WS-MAINT-RATE
+               END-IF
+               COMPUTE WS-PCT-CHANGE =
+                   WS-RATE-DIFF * 100 / WS-PRIOR-RATE
+               IF WS-PCT-CHANGE > WS-THRESHOLD-PCT
+                   SET RATE-FLAGGED TO TRUE
+               END-IF
+           END-IF.
+       540-WRITE-RECON-LINE.
+           MOVE WS-MAINT-CODE TO RECON-CODE.
+           MOVE WS-PRIOR-RATE TO RECON-PRIOR-RATE.
+           MOVE WS-MAINT-RATE TO RECON-NEW-RATE.
+           IF RATE-REJECTED
+               MOVE ZERO TO RECON-PCT-CHANGE
+               MOVE 'RATE REJECTED' TO RECON-STATUS
+           ELSE
+               IF MAINT-FOUND
+                   MOVE WS-PCT-CHANGE TO RECON-PCT-CHANGE
+                   IF RATE-FLAGGED
+                       IF WS-PRIOR-RATE NOT > ZERO
+                           MOVE 'PRIOR INVALID-HELD' TO RECON-STATUS
+                       ELSE
+                           MOVE 'THRESHOLD - HELD' TO RECON-STATUS
+                       END-IF
+                   ELSE
+                       MOVE 'OK' TO RECON-STATUS
+                   END-IF
+               ELSE
+                   MOVE ZERO TO RECON-PCT-CHANGE
+                   IF FEED-COUNTRY-INSERTED
+                       MOVE 'NEW COUNTRY ADDED' TO RECON-STATUS
+                   ELSE
+                       MOVE 'TABLE FULL - NOT ADDED' TO RECON-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+           WRITE RECON-LINE FROM RECON-DETAIL-LINE.
